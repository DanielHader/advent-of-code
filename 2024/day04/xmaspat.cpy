@@ -0,0 +1,12 @@
+*> Cross-pattern definition used by COUNT-X-MAS: the center character
+*> and the two diagonal arm letter-pairs. Shipped set up for the
+*> classic X-MAS (M/A/S) cross; point the counter at a different
+*> pattern by changing the VALUE clauses below, with no code change.
+01 Cross-Center-Char            PIC A(1) VALUE "A".
+
+01 Cross-Arm-Literals.
+    05 FILLER                   PIC X(4) VALUE "MSMS".
+01 Cross-Arm-Pairs REDEFINES Cross-Arm-Literals.
+    05 Cross-Arm-Pair           OCCURS 2 TIMES.
+        10 Cross-Arm-Letter-1   PIC A(1).
+        10 Cross-Arm-Letter-2   PIC A(1).
