@@ -1,20 +1,86 @@
-*> Compiled using GnuCOBOL "cobc" with flags "-std=cobol85 --free"
+*> Compiled using GnuCOBOL "cobc" with flags "-std=ibm -free -I ."
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Advent-Of-Code-Day04.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT Control-File
+        ASSIGN TO "day04-control.txt"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Control-File-Status.
+
     SELECT Input-File
-        ASSIGN TO "input.txt"
+        ASSIGN TO DYNAMIC WS-Input-Dataset-Name
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Input-File-Status.
+
+    SELECT Report-File
+        ASSIGN TO DYNAMIC WS-Report-Dataset-Name
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT Detail-File
+        ASSIGN TO DYNAMIC WS-Detail-Dataset-Name
         ORGANIZATION IS LINE SEQUENTIAL.
-        
+
 DATA DIVISION.
 FILE SECTION.
+FD Control-File.
+01 Control-Header-Record.
+    05 Control-Search-Word      PIC A(10) VALUE " ".
+    05 Control-Search-Length    PIC 9(2)  VALUE 0.
+    05 Control-Direction-Mode   PIC A(1)  VALUE "A".
+    05 Control-Run-Date         PIC X(8)  VALUE " ".
+    05 Control-Dataset-Count    PIC 9(3)  VALUE 0.
+01 Control-Dataset-Record.
+    05 Control-Dataset-Name     PIC X(40) VALUE " ".
+
 FD Input-File.
-01 Input-Row                    PIC A(200) VALUE " ".
-        
+01 Input-Row                    PIC A(204) VALUE " ".
+
+FD Report-File.
+01 Report-Line                  PIC X(160).
+
+FD Detail-File.
+01 Detail-Line                  PIC X(120).
+
 WORKING-STORAGE SECTION.
+01 WS-Input-Dataset-Name        PIC X(40) VALUE "input.txt".
+01 WS-Input-File-Status         PIC X(2)  VALUE "00".
+01 WS-Control-File-Status       PIC X(2)  VALUE "00".
+01 WS-Run-Date                  PIC X(8)  VALUE SPACES.
+01 WS-Report-Dataset-Name       PIC X(40) VALUE SPACES.
+01 WS-Detail-Dataset-Name       PIC X(40) VALUE SPACES.
+01 WS-Default-Input-Name        PIC X(40) VALUE SPACES.
+
+01 WS-Dataset-Table.
+    05 WS-Dataset-Entry          OCCURS 50 TIMES.
+        10 WS-Dataset-Name       PIC X(40).
+01 WS-Dataset-Count             PIC 9(3) VALUE 0.
+01 WS-Dataset-Read-Count        PIC 9(3) VALUE 0.
+01 WS-Dataset-Idx               PIC 9(3) VALUE 0.
+
+01 WS-Total-XMAS-Count          PIC 9(10) VALUE 0.
+01 WS-Total-Cross-Count         PIC 9(10) VALUE 0.
+
+01 WS-Comparison-Count          PIC 9(18) VALUE 0.
+01 WS-Total-Comparison-Count    PIC 9(18) VALUE 0.
+01 WS-Start-Time                PIC 9(8)  VALUE 0.
+01 WS-Start-Time-Parts REDEFINES WS-Start-Time.
+    05 WS-Start-HH               PIC 9(2).
+    05 WS-Start-MM               PIC 9(2).
+    05 WS-Start-SS               PIC 9(2).
+    05 WS-Start-CC               PIC 9(2).
+01 WS-End-Time                  PIC 9(8)  VALUE 0.
+01 WS-End-Time-Parts REDEFINES WS-End-Time.
+    05 WS-End-HH                 PIC 9(2).
+    05 WS-End-MM                 PIC 9(2).
+    05 WS-End-SS                 PIC 9(2).
+    05 WS-End-CC                 PIC 9(2).
+01 WS-Start-Centis               PIC 9(8)  VALUE 0.
+01 WS-End-Centis                 PIC 9(8)  VALUE 0.
+01 WS-Elapsed-Centis            PIC 9(8)  VALUE 0.
+01 WS-Total-Elapsed-Centis      PIC 9(8)  VALUE 0.
 01 Grid-Data.       
     05 Grid-Row                 OCCURS 200 TIMES.
         10 Grid-Column          OCCURS 200 TIMES.
@@ -26,87 +92,391 @@ WORKING-STORAGE SECTION.
 
 01 Row-Count                    PIC 9(3) VALUE 0.
 01 Col-Count                    PIC 9(3) VALUE 0.
+01 Row-Width                    PIC 9(3) VALUE 0.
+01 Grid-Valid                   PIC A(1) VALUE "Y".
+01 Grid-Error-Message           PIC X(80) VALUE SPACES.
 01 Start-Row                    PIC 9(3).
 01 Start-Col                    PIC 9(3).
 01 Current-Row                  PIC 9(3).
 01 Current-Col                  PIC 9(3).
 
-01 Search-Length                PIC 9(1) VALUE 4.
-01 Search-String                PIC A(4) VALUE "XMAS".
+COPY "xmaspat.cpy".
+
+01 Corner-A                     PIC A(1).
+01 Corner-B                     PIC A(1).
+01 Arm-Idx                      PIC 9(1).
+01 Arm-Match                    PIC A(1).
+
+01 Control-End-Of-File          PIC A(1) VALUE "N".
+
+01 Search-Length                PIC 9(2) VALUE 4.
+01 Search-String                PIC A(10) VALUE "XMAS".
 
 01 Search-Directions.
     05 Search-Deltas            OCCURS 8 TIMES.
         10 Search-DX            PIC S9(1).
         10 Search-DY            PIC S9(1).
+01 Search-Dir-Count             PIC 9(1) VALUE 8.
+01 Direction-Mode               PIC A(1) VALUE "A".
 
 01 Dir                          PIC 9(1).
 01 S-Idx1                       PIC S9(1).
 01 S-Idx2                       PIC S9(1).
 
 01 Matches-Found                PIC 9(10).
+01 Cross-Matches-Found          PIC 9(10).
 
 PROCEDURE DIVISION.
+    PERFORM READ-CONTROL-CARD
+    PERFORM BUILD-DATED-FILENAMES
     PERFORM INIT-SEARCH-DIRECTIONS
 
+    OPEN OUTPUT Report-File
+    PERFORM WRITE-REPORT-HEADER
+
+    OPEN OUTPUT Detail-File
+
+    PERFORM VARYING WS-Dataset-Idx FROM 1 BY 1
+            UNTIL WS-Dataset-Idx > WS-Dataset-Count
+        IF WS-Dataset-Name(WS-Dataset-Idx) = SPACES
+            MOVE WS-Default-Input-Name TO WS-Input-Dataset-Name
+        ELSE
+            MOVE WS-Dataset-Name(WS-Dataset-Idx) TO WS-Input-Dataset-Name
+        END-IF
+        PERFORM PROCESS-ONE-DATASET
+    END-PERFORM
+
+    CLOSE Detail-File
+
+    PERFORM WRITE-REPORT-SUMMARY
+    CLOSE Report-File
+
+    STOP RUN.
+
+PROCESS-ONE-DATASET.
+    *> Scans a single grid dataset, reopening Input-File for it, and
+    *> rolls its counts into the consolidated batch totals.
+    MOVE 0 TO Row-Count
+    MOVE 0 TO Col-Count
+    MOVE "Y" TO Grid-Valid
+    MOVE SPACES TO Grid-Error-Message
+    MOVE "N" TO End-Of-File
+
     OPEN INPUT Input-File
+    IF WS-Input-File-Status NOT = "00"
+        DISPLAY "INPUT DATASET NOT FOUND OR UNREADABLE: "
+            WS-Input-Dataset-Name " (STATUS=" WS-Input-File-Status ")"
+        MOVE SPACES TO Report-Line
+        STRING "  " WS-Input-Dataset-Name
+            " INPUT DATASET NOT FOUND OR UNREADABLE (STATUS="
+            DELIMITED BY SIZE
+            WS-Input-File-Status DELIMITED BY SIZE
+            ")" DELIMITED BY SIZE
+            INTO Report-Line
+        WRITE Report-Line
+        CLOSE Detail-File
+        PERFORM WRITE-REPORT-SUMMARY
+        CLOSE Report-File
+        MOVE 12 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
     PERFORM UNTIL End-Of-File="Y"
         READ Input-File
             AT END MOVE "Y" TO End-Of-File
             NOT AT END
                 ADD 1 TO Row-Count
-                PERFORM VARYING Idx FROM 1 BY 1 UNTIL (Idx > 200)
-                    MOVE Input-Row(Idx:1)
-                        TO Grid-Character(Row-Count,Idx)
-                    IF (Input-Row(Idx:1) = " ")
-                        EXIT PERFORM
-                    END-IF
-                END-PERFORM
-                
-                IF (Row-Count = 1)
-                    SUBTRACT 1 FROM Idx
-                    MOVE Idx TO Col-Count
+                IF Row-Count > 200
+                    MOVE "N" TO Grid-Valid
+                    MOVE "grid has more than 200 rows"
+                        TO Grid-Error-Message
+                    MOVE "Y" TO End-Of-File
+                ELSE
+                    PERFORM VALIDATE-GRID-ROW
                 END-IF
         END-READ
     END-PERFORM
     CLOSE Input-File
 
-    PERFORM COUNT-STRING-MATCHES
-    DISPLAY Matches-Found
+    IF Grid-Valid = "N"
+        DISPLAY "INVALID GRID (" WS-Input-Dataset-Name "): "
+            Grid-Error-Message
+        MOVE SPACES TO Report-Line
+        STRING "  " WS-Input-Dataset-Name " SKIPPED - INVALID GRID: "
+            DELIMITED BY SIZE
+            Grid-Error-Message DELIMITED BY SIZE
+            INTO Report-Line
+        WRITE Report-Line
+        MOVE 4 TO RETURN-CODE
+    ELSE
+        PERFORM SCAN-GRID
+        ADD Matches-Found TO WS-Total-XMAS-Count
+        ADD Cross-Matches-Found TO WS-Total-Cross-Count
+        ADD WS-Comparison-Count TO WS-Total-Comparison-Count
+        ADD WS-Elapsed-Centis TO WS-Total-Elapsed-Centis
 
-    PERFORM COUNT-X-MAS
-    DISPLAY Matches-Found
-    
-    STOP RUN.
+        MOVE SPACES TO Report-Line
+        STRING "  " WS-Input-Dataset-Name " XMAS occurrences: "
+            DELIMITED BY SIZE
+            Matches-Found DELIMITED BY SIZE
+            INTO Report-Line
+        WRITE Report-Line
+
+        MOVE SPACES TO Report-Line
+        STRING "  " WS-Input-Dataset-Name " X-MAS crosses    : "
+            DELIMITED BY SIZE
+            Cross-Matches-Found DELIMITED BY SIZE
+            INTO Report-Line
+        WRITE Report-Line
+
+        MOVE SPACES TO Report-Line
+        STRING "  " WS-Input-Dataset-Name " comparisons      : "
+            DELIMITED BY SIZE
+            WS-Comparison-Count DELIMITED BY SIZE
+            INTO Report-Line
+        WRITE Report-Line
+
+        MOVE SPACES TO Report-Line
+        STRING "  " WS-Input-Dataset-Name " elapsed centisec : "
+            DELIMITED BY SIZE
+            WS-Elapsed-Centis DELIMITED BY SIZE
+            INTO Report-Line
+        WRITE Report-Line
+    END-IF.
+
+WRITE-REPORT-HEADER.
+    *> Writes a labeled header identifying the run date and the input
+    *> dataset the report was produced from.
+    MOVE "ADVENT OF CODE DAY 04 - WORD SEARCH REPORT" TO Report-Line
+    WRITE Report-Line
+
+    MOVE SPACES TO Report-Line
+    STRING "Run Date      : " DELIMITED BY SIZE
+        WS-Run-Date DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line
+
+    MOVE SPACES TO Report-Line
+    STRING "Datasets In Run : " DELIMITED BY SIZE
+        WS-Dataset-Count DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line
+
+    MOVE SPACES TO Report-Line
+    WRITE Report-Line.
+
+WRITE-REPORT-SUMMARY.
+    *> Writes clearly labeled, consolidated totals across every
+    *> dataset in the batch so the report can be filed and handed off
+    *> without needing to know which DISPLAY produced which number.
+    MOVE SPACES TO Report-Line
+    WRITE Report-Line
+
+    MOVE "CONSOLIDATED TOTALS" TO Report-Line
+    WRITE Report-Line
+
+    MOVE SPACES TO Report-Line
+    STRING "XMAS occurrences found   : " DELIMITED BY SIZE
+        WS-Total-XMAS-Count DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line
+
+    MOVE SPACES TO Report-Line
+    STRING "X-MAS crosses found      : " DELIMITED BY SIZE
+        WS-Total-Cross-Count DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line
+
+    MOVE SPACES TO Report-Line
+    STRING "Total comparisons        : " DELIMITED BY SIZE
+        WS-Total-Comparison-Count DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line
+
+    MOVE SPACES TO Report-Line
+    STRING "Total elapsed centisec   : " DELIMITED BY SIZE
+        WS-Total-Elapsed-Centis DELIMITED BY SIZE
+        INTO Report-Line
+    WRITE Report-Line.
+
+READ-CONTROL-CARD.
+    *> Reads the target search word, its length, and the list of grid
+    *> datasets to run the scan engine against, so a day with multiple
+    *> grids does not mean multiple manual reruns.
+    OPEN INPUT Control-File
+    IF WS-Control-File-Status NOT = "00"
+        DISPLAY "CONTROL CARD ERROR: day04-control.txt NOT FOUND OR "
+            "UNREADABLE (STATUS=" WS-Control-File-Status ")"
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    READ Control-File
+        AT END MOVE "Y" TO Control-End-Of-File
+        NOT AT END
+            MOVE Control-Search-Word     TO Search-String
+            MOVE Control-Search-Length   TO Search-Length
+            MOVE Control-Direction-Mode  TO Direction-Mode
+            MOVE Control-Run-Date        TO WS-Run-Date
+            MOVE Control-Dataset-Count   TO WS-Dataset-Count
+    END-READ
+
+    IF WS-Run-Date = SPACES
+        ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+    END-IF
+
+    IF (Search-Length > 10) OR (Search-Length < 1)
+        DISPLAY "CONTROL CARD ERROR: search word length " Search-Length
+            " must be between 1 and 10"
+        CLOSE Control-File
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    IF WS-Dataset-Count > 50
+        DISPLAY "CONTROL CARD ERROR: dataset count " WS-Dataset-Count
+            " exceeds the 50-entry dataset table"
+        CLOSE Control-File
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    MOVE 0 TO WS-Dataset-Read-Count
+    PERFORM VARYING WS-Dataset-Idx FROM 1 BY 1
+            UNTIL (WS-Dataset-Idx > WS-Dataset-Count)
+                OR (Control-End-Of-File = "Y")
+        READ Control-File
+            AT END MOVE "Y" TO Control-End-Of-File
+            NOT AT END
+                MOVE Control-Dataset-Name
+                    TO WS-Dataset-Name(WS-Dataset-Idx)
+                ADD 1 TO WS-Dataset-Read-Count
+        END-READ
+    END-PERFORM
+
+    IF WS-Dataset-Read-Count < WS-Dataset-Count
+        DISPLAY "CONTROL CARD ERROR: control card lists "
+            WS-Dataset-Count " datasets but fewer are present"
+        CLOSE Control-File
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    CLOSE Control-File.
+
+BUILD-DATED-FILENAMES.
+    *> Names the report and detail output from the run date so each
+    *> day's results are archived under their own dataset name and can
+    *> be reran or diffed against a prior day. Also builds the default
+    *> input dataset name used for any control-card dataset-list entry
+    *> left blank, so a plain dated rerun does not require the operator
+    *> to spell out "input-<date>.txt" by hand.
+    MOVE SPACES TO WS-Report-Dataset-Name
+    STRING "day04-report-" DELIMITED BY SIZE
+        WS-Run-Date DELIMITED BY SIZE
+        ".txt" DELIMITED BY SIZE
+        INTO WS-Report-Dataset-Name
+
+    MOVE SPACES TO WS-Detail-Dataset-Name
+    STRING "day04-detail-" DELIMITED BY SIZE
+        WS-Run-Date DELIMITED BY SIZE
+        ".txt" DELIMITED BY SIZE
+        INTO WS-Detail-Dataset-Name
+
+    MOVE SPACES TO WS-Default-Input-Name
+    STRING "day04-input-" DELIMITED BY SIZE
+        WS-Run-Date DELIMITED BY SIZE
+        ".txt" DELIMITED BY SIZE
+        INTO WS-Default-Input-Name.
+
+VALIDATE-GRID-ROW.
+    *> Builds Grid-Character for the current Input-Row and checks its
+    *> width against the width established by the first row, and that
+    *> it does not run past the 200 column ceiling.
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL (Idx > 200)
+        MOVE Input-Row(Idx:1)
+            TO Grid-Character(Row-Count,Idx)
+        IF (Input-Row(Idx:1) = " ")
+            EXIT PERFORM
+        END-IF
+    END-PERFORM
+
+    IF Idx > 200
+        MOVE 200 TO Row-Width
+    ELSE
+        COMPUTE Row-Width = Idx - 1
+    END-IF
+
+    IF Row-Count = 1
+        MOVE Row-Width TO Col-Count
+    ELSE
+        IF Row-Width NOT = Col-Count
+            MOVE "N" TO Grid-Valid
+            STRING "row " DELIMITED BY SIZE
+                Row-Count DELIMITED BY SIZE
+                " width does not match established width"
+                    DELIMITED BY SIZE
+                INTO Grid-Error-Message
+            MOVE "Y" TO End-Of-File
+        END-IF
+    END-IF
+
+    IF Input-Row(201:4) NOT = SPACES
+        MOVE "N" TO Grid-Valid
+        STRING "row " DELIMITED BY SIZE
+            Row-Count DELIMITED BY SIZE
+            " has more than 200 columns" DELIMITED BY SIZE
+            INTO Grid-Error-Message
+        MOVE "Y" TO End-Of-File
+    END-IF.
 
 INIT-SEARCH-DIRECTIONS.
-    *> Initializes Search DY and DX to be tables of relative directions to add to rows and columns
+    *> Initializes Search DY and DX to be tables of relative directions
+    *> to add to rows and columns. Direction-Mode restricts which of
+    *> the 8 combinations are kept: "S" = straight (horizontal and
+    *> vertical) only, "D" = diagonal only, anything else = all 8.
     MOVE 1 TO Idx
     PERFORM VARYING S-Idx1 FROM -1 BY 1 UNTIL (S-Idx1 > 1)
         PERFORM VARYING S-Idx2 FROM -1 BY 1 UNTIL (S-Idx2 > 1)
             IF (NOT (S-Idx1 = 0)) OR (NOT (S-Idx2 = 0))
-                MOVE S-Idx1 TO Search-DX(Idx)
-                MOVE S-Idx2 TO Search-DY(Idx)
-                ADD 1 TO Idx
+                IF ((Direction-Mode = "S")
+                        AND (S-Idx1 NOT = 0) AND (S-Idx2 NOT = 0))
+                    OR ((Direction-Mode = "D")
+                        AND ((S-Idx1 = 0) OR (S-Idx2 = 0)))
+                    CONTINUE
+                ELSE
+                    MOVE S-Idx1 TO Search-DX(Idx)
+                    MOVE S-Idx2 TO Search-DY(Idx)
+                    ADD 1 TO Idx
+                END-IF
             END-IF
         END-PERFORM
-    END-PERFORM.
+    END-PERFORM
+    COMPUTE Search-Dir-Count = Idx - 1.
     
-COUNT-STRING-MATCHES. 
-    *> Searches for the string saved in Search-String
-    *> Assumes Search-Length is set to the length of Search-String
+SCAN-GRID.
+    *> Single traversal of the grid that both searches for
+    *> Search-String in every direction and checks the cross pattern,
+    *> so the two passes do not scan the same cells twice. Also times
+    *> the scan and counts character comparisons performed, as a guide
+    *> to how close a grid is to a batch-window problem.
     MOVE 0 TO Matches-Found
-    
+    MOVE 0 TO Cross-Matches-Found
+    MOVE 0 TO WS-Comparison-Count
+    ACCEPT WS-Start-Time FROM TIME
+
     PERFORM VARYING Start-Row FROM 1 BY 1 UNTIL (Start-Row > Row-Count)
         PERFORM VARYING Start-Col FROM 1 BY 1 UNTIL (Start-Col > Col-Count)
-            PERFORM VARYING Dir FROM 1 BY 1 UNTIL (Dir > 8)
+            PERFORM VARYING Dir FROM 1 BY 1 UNTIL (Dir > Search-Dir-Count)
                 MOVE 'Y' TO Found-Match
                 PERFORM VARYING Idx FROM 1 BY 1 UNTIL (Idx > Search-Length)
                     COMPUTE Current-Row = (Start-Row + Search-DX(Dir) * (Idx - 1))
                     COMPUTE Current-Col = (Start-Col + Search-DY(Dir) * (Idx - 1))
-                    IF (Current-Row < 1) OR (Current-Row > Row-Count) OR (Current-Col < 1) OR (Current-Row > Row-Count)
+                    IF (Current-Row < 1) OR (Current-Row > Row-Count) OR (Current-Col < 1) OR (Current-Col > Col-Count)
                         MOVE 'N' TO Found-Match
                         EXIT PERFORM
                     END-IF
+                    ADD 1 TO WS-Comparison-Count
                     IF NOT (Search-String(Idx:1) = Grid-Character(Current-Row, Current-Col))
                         MOVE 'N' TO Found-Match
                         EXIT PERFORM
@@ -115,61 +485,114 @@ COUNT-STRING-MATCHES.
 
                 IF (Found-Match = 'Y') AND (Idx > Search-Length)
                     ADD 1 TO Matches-Found
+                    PERFORM WRITE-MATCH-DETAIL
                 END-IF
             END-PERFORM
+
+            IF (Start-Row > 1) AND (Start-Row < Row-Count)
+                    AND (Start-Col > 1) AND (Start-Col < Col-Count)
+                PERFORM CHECK-CROSS-PATTERN
+            END-IF
         END-PERFORM
-    END-PERFORM.
+    END-PERFORM
+
+    ACCEPT WS-End-Time FROM TIME
+
+    *> ACCEPT FROM TIME packs HHMMSSCC, so a flat subtraction of the two
+    *> raw values is wrong across a minute/hour boundary (e.g. 01005900
+    *> to 01010000 is 1 centisecond elapsed, not -5900). Decompose each
+    *> into centiseconds-since-midnight before subtracting, and add a
+    *> full day back in on the rare scan that straddles midnight.
+    COMPUTE WS-Start-Centis =
+        ((WS-Start-HH * 60 + WS-Start-MM) * 60 + WS-Start-SS) * 100
+            + WS-Start-CC
+    COMPUTE WS-End-Centis =
+        ((WS-End-HH * 60 + WS-End-MM) * 60 + WS-End-SS) * 100
+            + WS-End-CC
+    IF WS-End-Centis < WS-Start-Centis
+        COMPUTE WS-Elapsed-Centis =
+            WS-End-Centis - WS-Start-Centis + 8640000
+    ELSE
+        COMPUTE WS-Elapsed-Centis = WS-End-Centis - WS-Start-Centis
+    END-IF.
+
+WRITE-MATCH-DETAIL.
+    *> Records the coordinates and direction of a single match so a
+    *> specific hit can be cross-referenced without re-deriving it.
+    MOVE SPACES TO Detail-Line
+    STRING "DATASET=" DELIMITED BY SIZE
+        WS-Input-Dataset-Name DELIMITED BY SIZE
+        " ROW=" DELIMITED BY SIZE
+        Start-Row DELIMITED BY SIZE
+        " COL=" DELIMITED BY SIZE
+        Start-Col DELIMITED BY SIZE
+        " DIR=" DELIMITED BY SIZE
+        Dir DELIMITED BY SIZE
+        INTO Detail-Line
+    WRITE Detail-Line.
     
-COUNT-X-MAS.
-    MOVE 0 TO Matches-Found
+CHECK-CROSS-PATTERN.
+    *> Checks whether the current Start-Row/Start-Col cell is the
+    *> center of a cross matching the Cross-Center-Char / Cross-Arm-Pair
+    *> table from xmaspat.cpy, so a different center/arm combination
+    *> can be scanned without a new paragraph. Called only for cells
+    *> with a full ring of neighbors, as part of the single combined
+    *> grid traversal in SCAN-GRID.
+    ADD 1 TO WS-Comparison-Count
+    IF Grid-Character(Start-Row, Start-Col) = Cross-Center-Char
+        MOVE 'Y' TO Found-Match
 
-    PERFORM VARYING Start-Row FROM 2 BY 1 UNTIL (Start-Row >= Row-Count)
-        PERFORM VARYING Start-Col FROM 2 BY 1 UNTIL (Start-Col >= Col-Count)
-            IF Grid-Character(Start-Row, Start-Col) = "A"
-                MOVE 'Y' TO Found-Match
-                COMPUTE Current-Row = Start-Row - 1;
-                COMPUTE Current-Col = Start-Col - 1;
-                IF Grid-Character(Current-Row, Current-Col) = 'M'
-                    COMPUTE Current-Row = Start-Row + 1;
-                    COMPUTE Current-Col = Start-Col + 1;
-                    IF NOT (Grid-Character(Current-Row, Current-Col) = 'S')
-                        MOVE 'N' TO Found-Match
-                    END-IF
-                ELSE
-                    IF Grid-Character(Current-Row, Current-Col) = 'S'
-                        COMPUTE Current-Row = Start-Row + 1;
-                        COMPUTE Current-Col = Start-Col + 1;
-                        IF NOT (Grid-Character(Current-Row, Current-Col) = 'M')
-                            MOVE 'N' TO Found-Match
-                        END-IF
-                    ELSE
-                        MOVE 'N' TO Found-Match
-                    END-IF
-                END-IF
+        *> Diagonal 1: top-left / bottom-right corners
+        COMPUTE Current-Row = Start-Row - 1
+        COMPUTE Current-Col = Start-Col - 1
+        MOVE Grid-Character(Current-Row, Current-Col) TO Corner-A
+        COMPUTE Current-Row = Start-Row + 1
+        COMPUTE Current-Col = Start-Col + 1
+        MOVE Grid-Character(Current-Row, Current-Col) TO Corner-B
+        MOVE 1 TO Arm-Idx
+        PERFORM CHECK-CROSS-ARM
+        IF Arm-Match = 'N'
+            MOVE 'N' TO Found-Match
+        END-IF
 
-                COMPUTE Current-Row = Start-Row + 1;
-                COMPUTE Current-Col = Start-Col - 1;
-                IF Grid-Character(Current-Row, Current-Col) = 'M'
-                    COMPUTE Current-Row = Start-Row - 1;
-                    COMPUTE Current-Col = Start-Col + 1;
-                    IF NOT (Grid-Character(Current-Row, Current-Col) = 'S')
-                        MOVE 'N' TO Found-Match
-                    END-IF
-                ELSE
-                    IF Grid-Character(Current-Row, Current-Col) = 'S'
-                        COMPUTE Current-Row = Start-Row - 1;
-                        COMPUTE Current-Col = Start-Col + 1;
-                        IF NOT (Grid-Character(Current-Row, Current-Col) = 'M')
-                            MOVE 'N' TO Found-Match
-                        END-IF
-                    ELSE
-                        MOVE 'N' TO Found-Match
-                    END-IF
-                END-IF
+        *> Diagonal 2: bottom-left / top-right corners
+        COMPUTE Current-Row = Start-Row + 1
+        COMPUTE Current-Col = Start-Col - 1
+        MOVE Grid-Character(Current-Row, Current-Col) TO Corner-A
+        COMPUTE Current-Row = Start-Row - 1
+        COMPUTE Current-Col = Start-Col + 1
+        MOVE Grid-Character(Current-Row, Current-Col) TO Corner-B
+        MOVE 2 TO Arm-Idx
+        PERFORM CHECK-CROSS-ARM
+        IF Arm-Match = 'N'
+            MOVE 'N' TO Found-Match
+        END-IF
 
-                IF Found-Match = 'Y'
-                    ADD 1 TO Matches-Found
-                END-IF
+        IF Found-Match = 'Y'
+            ADD 1 TO Cross-Matches-Found
+        END-IF
+    END-IF.
+
+CHECK-CROSS-ARM.
+    *> Matches the two corner characters for one diagonal against
+    *> either ordering of Cross-Arm-Pair(Arm-Idx). Counts one
+    *> comparison per individual character test actually evaluated,
+    *> the same granularity the string-match loop in SCAN-GRID uses,
+    *> stopping as soon as an ordering is confirmed or ruled out.
+    MOVE 'N' TO Arm-Match
+    ADD 1 TO WS-Comparison-Count
+    IF Corner-A = Cross-Arm-Letter-1(Arm-Idx)
+        ADD 1 TO WS-Comparison-Count
+        IF Corner-B = Cross-Arm-Letter-2(Arm-Idx)
+            MOVE 'Y' TO Arm-Match
+        END-IF
+    END-IF
+    IF Arm-Match = 'N'
+        ADD 1 TO WS-Comparison-Count
+        IF Corner-A = Cross-Arm-Letter-2(Arm-Idx)
+            ADD 1 TO WS-Comparison-Count
+            IF Corner-B = Cross-Arm-Letter-1(Arm-Idx)
+                MOVE 'Y' TO Arm-Match
             END-IF
-        END-PERFORM
-    END-PERFORM.
+        END-IF
+    END-IF.
